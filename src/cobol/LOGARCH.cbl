@@ -0,0 +1,186 @@
+      *> Req 009: copies LOG rows older than a configurable retention
+      *> period into LOG_ARCHIVE, then deletes them from LOG, so LOG
+      *> doesn't grow without bound.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGARCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-RETENTION-DAYS    PIC 9(4).
+           05  FILLER                 PIC X(76).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS        PIC X(3) VALUE 'OK'.
+           88  PARM-FILE-EOF     VALUE 'EOF'.
+
+      *> Req 009: rows older than this many days get archived. Default
+      *> covers a typical shop's "keep a year" policy when no parm card
+      *> is supplied.
+       01  WS-ARCHIVE-FIELDS.
+           05  WS-RETENTION-DAYS     PIC 9(4) VALUE 365.
+           05  WS-ROW-COUNT          PIC 9(9) COMP VALUE ZERO.
+      *> Req 009 fix (review): one cutoff, captured once, reused by both
+      *> the cursor and the DELETE - two independent CURRENT TIMESTAMP
+      *> evaluations would let the DELETE (the later of the two) purge
+      *> rows that fall between the two cutoffs without ever having
+      *> been copied to LOG_ARCHIVE.
+           05  WS-CUTOFF-TS          PIC X(26).
+
+       01  WS-LOG-ROW.
+           05  WS-LOG-MSG-OUT         PIC X(80).
+           05  WS-LOG-TS-OUT          PIC X(26).
+           05  WS-LOG-SEVERITY-OUT    PIC X(8).
+           05  WS-LOG-SOURCE-PGM-OUT  PIC X(8).
+
+       77  WS-SQLCODE                PIC S9(9) COMP.
+           88  SQL-OK                VALUE ZERO.
+           88  END-OF-DATA           VALUE 100.
+
+       01  WS-JOB-RETURN-CODE        PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-ERROR-FIELDS.
+           05  WS-ERR-PGM            PIC X(8)  VALUE 'LOGARCH'.
+           05  WS-ERR-PARA           PIC X(30) VALUE SPACES.
+           05  WS-ERR-SQLCODE-DISP   PIC -(9)9.
+           05  WS-ERR-MSG            PIC X(80).
+
+       PROCEDURE DIVISION.
+       010-MAIN.
+           DISPLAY 'LOGARCH: archive LOG rows past retention'
+           PERFORM 003-READ-PARM-CARD
+           PERFORM 020-INIT-SQL
+           PERFORM 040-ARCHIVE
+           PERFORM 030-EXIT
+           .
+       003-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END
+                   MOVE 'EOF' TO WS-PARM-STATUS
+           END-READ
+           IF NOT PARM-FILE-EOF
+               IF PARM-RETENTION-DAYS NOT = ZERO
+                   MOVE PARM-RETENTION-DAYS TO WS-RETENTION-DAYS
+               END-IF
+           END-IF
+           CLOSE PARM-FILE
+           .
+       020-INIT-SQL.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC
+           EXEC SQL WHENEVER SQLERROR GO TO DB-ERROR END-EXEC
+           .
+      *> Req 009: copy-then-delete, not move-in-place - the cursor reads
+      *> the rows due for archival, 045-FETCH-LOOP inserts each one into
+      *> LOG_ARCHIVE, then a single set-level DELETE removes everything
+      *> older than the same cutoff once the copy has committed.
+       040-ARCHIVE.
+           MOVE '040-ARCHIVE-CUTOFF' TO WS-ERR-PARA
+           EXEC SQL
+               SELECT CHAR(CURRENT TIMESTAMP - :WS-RETENTION-DAYS DAYS)
+                 INTO :WS-CUTOFF-TS
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           MOVE '040-ARCHIVE-DECLARE' TO WS-ERR-PARA
+           EXEC SQL
+               DECLARE ARCHCUR CURSOR FOR
+               SELECT MSG, CHAR(TS), SEVERITY, SOURCE-PGM
+                 FROM LOG
+                WHERE TS < :WS-CUTOFF-TS
+           END-EXEC
+           MOVE '040-ARCHIVE-OPEN' TO WS-ERR-PARA
+           EXEC SQL OPEN ARCHCUR END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           PERFORM 045-FETCH-LOOP UNTIL END-OF-DATA
+           MOVE '040-ARCHIVE-CLOSE' TO WS-ERR-PARA
+           EXEC SQL CLOSE ARCHCUR END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           MOVE '040-ARCHIVE-DELETE' TO WS-ERR-PARA
+           EXEC SQL
+               DELETE FROM LOG
+                WHERE TS < :WS-CUTOFF-TS
+           END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           MOVE '040-ARCHIVE-COMMIT' TO WS-ERR-PARA
+           EXEC SQL COMMIT WORK END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           DISPLAY 'LOGARCH: ' WS-ROW-COUNT ' LOG ROWS ARCHIVED'
+           .
+       045-FETCH-LOOP.
+           MOVE '045-FETCH-LOOP' TO WS-ERR-PARA
+           EXEC SQL
+               FETCH ARCHCUR
+                INTO :WS-LOG-MSG-OUT, :WS-LOG-TS-OUT,
+                     :WS-LOG-SEVERITY-OUT, :WS-LOG-SOURCE-PGM-OUT
+           END-EXEC
+      *> Req 005 fix (review): capture the real SQLCODE before testing
+      *> END-OF-DATA on it - WS-SQLCODE was never loaded from the special
+      *> register anywhere in this program, so this 88-level never fired.
+           MOVE SQLCODE TO WS-SQLCODE
+      *> Req 009 fix (review): END-OF-DATA is this loop's own normal
+      *> termination, not a warning - check it before routing through
+      *> the shared 900-SQLCODE-CHECK.
+           IF NOT END-OF-DATA
+               PERFORM 900-SQLCODE-CHECK
+               MOVE '045-FETCH-LOOP-INSERT' TO WS-ERR-PARA
+               EXEC SQL
+                   INSERT INTO LOG_ARCHIVE
+                       (MSG, TS, SEVERITY, SOURCE-PGM, ARCHIVED-TS)
+                   VALUES (:WS-LOG-MSG-OUT, :WS-LOG-TS-OUT,
+                           :WS-LOG-SEVERITY-OUT, :WS-LOG-SOURCE-PGM-OUT,
+                           CURRENT TIMESTAMP)
+               END-EXEC
+               PERFORM 900-SQLCODE-CHECK
+               ADD 1 TO WS-ROW-COUNT
+           END-IF
+           .
+
+      *> Req 005-style standardized check, same shape used in SAMPDEMO.
+       900-SQLCODE-CHECK.
+      *> Req 005 fix (review): see 045-FETCH-LOOP - WS-SQLCODE was never
+      *> loaded from the real SQLCODE special register. This covers every
+      *> call site that routes through here; 045-FETCH-LOOP captures it
+      *> itself first.
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+               WHEN SQL-OK
+                   CONTINUE
+               WHEN WS-SQLCODE < 0
+                   PERFORM DB-ERROR
+               WHEN OTHER
+                   IF WS-JOB-RETURN-CODE < 4
+                       MOVE 4 TO WS-JOB-RETURN-CODE
+                   END-IF
+           END-EVALUATE
+           .
+       030-EXIT.
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+           GOBACK
+           .
+
+      *> Same shape as SAMPDEMO's DB-ERROR.
+       DB-ERROR.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+      *> Req 005 fix (review): WHENEVER SQLERROR GO TO DB-ERROR transfers
+      *> control here directly, bypassing 900-SQLCODE-CHECK - capture the
+      *> real SQLCODE here too so this path isn't left stale.
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE WS-SQLCODE TO WS-ERR-SQLCODE-DISP
+           STRING 'DB ERROR PGM=' WS-ERR-PGM
+               ' PARA=' WS-ERR-PARA
+               ' SQLCODE=' WS-ERR-SQLCODE-DISP
+               DELIMITED BY SIZE INTO WS-ERR-MSG
+           DISPLAY WS-ERR-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
