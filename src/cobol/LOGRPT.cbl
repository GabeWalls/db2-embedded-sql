@@ -0,0 +1,169 @@
+      *> Req 003: lists LOG entries by severity for a caller-supplied
+      *> date range, so operators can see real errors without reading
+      *> raw LOG rows.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-SEVERITY      PIC X(8).
+           05  PARM-DATE-FROM     PIC X(10).
+           05  PARM-DATE-TO       PIC X(10).
+           05  FILLER             PIC X(52).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS        PIC X(3) VALUE 'OK'.
+           88  PARM-FILE-EOF     VALUE 'EOF'.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-SEVERITY-FILTER   PIC X(8)  VALUE SPACES.
+           05  WS-DATE-FROM         PIC X(10) VALUE '0001-01-01'.
+           05  WS-DATE-TO           PIC X(10) VALUE '9999-12-31'.
+
+       01  WS-LOG-ROW.
+           05  WS-LOG-SEVERITY-OUT    PIC X(8).
+           05  WS-LOG-SOURCE-PGM-OUT  PIC X(8).
+      *> Req 003 fix (review): widened to match LOG.MSG's widest actual
+      *> writer (SAMPDEMO's DB-ERROR diagnostic string, via WS-ERR-MSG
+      *> PIC X(80)) - a PIC X(40) here silently truncated exactly the
+      *> error diagnostics this report exists to surface.
+           05  WS-LOG-MSG-OUT         PIC X(80).
+           05  WS-LOG-TS-OUT          PIC X(26).
+
+       01  WS-ROW-COUNT              PIC 9(9) COMP VALUE ZERO.
+
+       77  WS-SQLCODE                PIC S9(9) COMP.
+           88  SQL-OK                VALUE ZERO.
+           88  END-OF-DATA           VALUE 100.
+
+      *> Req 005 fix (review): LOGRPT predates the shared SQLCODE-check
+      *> paragraph and was never retrofitted with it - a SQL warning
+      *> during the fetch loop was invisible to the job's condition
+      *> code. Same shape as SAMPDEMO/LOGARCH's 900-SQLCODE-CHECK.
+       01  WS-JOB-RETURN-CODE        PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-ERROR-FIELDS.
+           05  WS-ERR-PGM            PIC X(8)  VALUE 'LOGRPT'.
+           05  WS-ERR-PARA           PIC X(30) VALUE SPACES.
+           05  WS-ERR-SQLCODE-DISP   PIC -(9)9.
+           05  WS-ERR-MSG            PIC X(80).
+
+       PROCEDURE DIVISION.
+       010-MAIN.
+           DISPLAY 'LOGRPT: LOG entries by severity for a date range'
+           PERFORM 003-READ-PARM-CARD
+           PERFORM 020-INIT-SQL
+           PERFORM 040-REPORT
+           PERFORM 030-EXIT
+           .
+       003-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END
+                   MOVE 'EOF' TO WS-PARM-STATUS
+           END-READ
+           IF NOT PARM-FILE-EOF
+               MOVE PARM-SEVERITY   TO WS-SEVERITY-FILTER
+               MOVE PARM-DATE-FROM  TO WS-DATE-FROM
+               MOVE PARM-DATE-TO    TO WS-DATE-TO
+           END-IF
+           CLOSE PARM-FILE
+           .
+       020-INIT-SQL.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC
+           EXEC SQL WHENEVER SQLERROR GO TO DB-ERROR END-EXEC
+           .
+       040-REPORT.
+           MOVE '040-REPORT-DECLARE' TO WS-ERR-PARA
+           EXEC SQL
+               DECLARE LOGCUR CURSOR FOR
+               SELECT SEVERITY, SOURCE-PGM, MSG, CHAR(TS)
+                 FROM LOG
+                WHERE SEVERITY = :WS-SEVERITY-FILTER
+      *> Req 003 fix (review): DATE(TS), not raw TS - comparing a full
+      *> TIMESTAMP against date-only host variables implicitly casts them
+      *> to midnight, so the upper bound silently excluded every row on
+      *> the "to" date after 00:00:00.
+                  AND DATE(TS) BETWEEN :WS-DATE-FROM AND :WS-DATE-TO
+                ORDER BY TS
+           END-EXEC
+           MOVE '040-REPORT-OPEN' TO WS-ERR-PARA
+           EXEC SQL OPEN LOGCUR END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           PERFORM 045-FETCH-LOOP UNTIL END-OF-DATA
+           MOVE '040-REPORT-CLOSE' TO WS-ERR-PARA
+           EXEC SQL CLOSE LOGCUR END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           DISPLAY 'LOGRPT: ' WS-ROW-COUNT ' LOG ROWS LISTED'
+           .
+       045-FETCH-LOOP.
+           MOVE '045-FETCH-LOOP' TO WS-ERR-PARA
+           EXEC SQL
+               FETCH LOGCUR
+                INTO :WS-LOG-SEVERITY-OUT, :WS-LOG-SOURCE-PGM-OUT,
+                     :WS-LOG-MSG-OUT, :WS-LOG-TS-OUT
+           END-EXEC
+      *> Req 005 fix (review): capture the real SQLCODE before testing
+      *> END-OF-DATA on it - WS-SQLCODE was never loaded from the special
+      *> register anywhere in this program, so this 88-level never fired.
+           MOVE SQLCODE TO WS-SQLCODE
+           IF NOT END-OF-DATA
+               PERFORM 900-SQLCODE-CHECK
+               ADD 1 TO WS-ROW-COUNT
+               DISPLAY WS-LOG-TS-OUT ' ' WS-LOG-SEVERITY-OUT ' '
+                   WS-LOG-SOURCE-PGM-OUT ' ' WS-LOG-MSG-OUT
+           END-IF
+           .
+
+      *> Req 005 fix (review): standardized check, same shape used in
+      *> SAMPDEMO and LOGARCH.
+       900-SQLCODE-CHECK.
+      *> Req 005 fix (review): see 045-FETCH-LOOP - WS-SQLCODE was never
+      *> loaded from the real SQLCODE special register. This covers every
+      *> call site that routes through here (the OPEN/CLOSE LOGCUR calls
+      *> below); 045-FETCH-LOOP captures it itself first.
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+               WHEN SQL-OK
+                   CONTINUE
+               WHEN WS-SQLCODE < 0
+                   PERFORM DB-ERROR
+               WHEN OTHER
+                   IF WS-JOB-RETURN-CODE < 4
+                       MOVE 4 TO WS-JOB-RETURN-CODE
+                   END-IF
+           END-EVALUATE
+           .
+       030-EXIT.
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+           GOBACK
+           .
+
+      *> Same shape as SAMPDEMO's DB-ERROR: report-only program, so the
+      *> diagnostic goes to SYSOUT rather than back into the LOG table
+      *> this program exists to read.
+       DB-ERROR.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+      *> Req 005 fix (review): WHENEVER SQLERROR GO TO DB-ERROR transfers
+      *> control here directly, bypassing 900-SQLCODE-CHECK - capture the
+      *> real SQLCODE here too so this path isn't left stale.
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE WS-SQLCODE TO WS-ERR-SQLCODE-DISP
+           STRING 'DB ERROR PGM=' WS-ERR-PGM
+               ' PARA=' WS-ERR-PARA
+               ' SQLCODE=' WS-ERR-SQLCODE-DISP
+               DELIMITED BY SIZE INTO WS-ERR-MSG
+           DISPLAY WS-ERR-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
