@@ -0,0 +1,17 @@
+      *> Req 008: callee side of the SAMPDEMO-to-SUBPROG CALL interface.
+      *> Receives COMM-AREA (src/copy/COMM-AREA.cpy) instead of a bare
+      *> WS-NAME, and sets CA-STATUS/CA-RETURN-CODE before returning so
+      *> the caller can tell whether the call did what it expected.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBPROG.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY COMM-AREA.
+
+       PROCEDURE DIVISION USING COMM-AREA.
+       010-MAIN.
+           DISPLAY 'SUBPROG CALLED WITH CA-NAME=' CA-NAME
+           MOVE ZERO TO CA-RETURN-CODE
+           MOVE '00' TO CA-STATUS
+           GOBACK
+           .
