@@ -0,0 +1,570 @@
+      *> Free-form comment line (*> after optional whitespace)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPDEMO.
+      *> Fixture: divisions, sections, levels, PIC, verbs, literals, figuratives, SQL
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Req 000/006/007: one parameter card drives the vehicle-listing
+      *> year range, the fetch checkpoint interval and the commit interval.
+           SELECT PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-YR-FROM             PIC 9(4).
+           05  PARM-YR-TO               PIC 9(4).
+           05  PARM-COMMIT-INTERVAL     PIC 9(4).
+           05  PARM-CHECKPOINT-INTERVAL PIC 9(4).
+           05  PARM-RESTART-YR          PIC 9(4).
+           05  FILLER                   PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      * Fixed-format: * in column 7 (sequence area 1-6 then comment)
+       01  WS-FIELDS.
+           05  WS-NAME          PIC X(40) VALUE SPACES.
+           05  WS-COUNT         PIC S9(9) COMP.
+           05  WS-AMT           PIC 9(4)V99.
+       77  WS-FLAG          PIC X VALUE 'N'.
+
+       01  WS-PARM-STATUS        PIC X(3) VALUE 'OK'.
+           88  PARM-FILE-EOF     VALUE 'EOF'.
+
+      *> Req 008: shared CALL interface to SUBPROG - see src/copy/COMM-AREA.cpy.
+       COPY COMM-AREA.
+
+      *> Req 001: DB-ERROR diagnostics - which paragraph was running and
+      *> what SQLCODE it got, so operators get more than a bare abend.
+       01  WS-ERROR-FIELDS.
+           05  WS-ERR-PGM            PIC X(8)  VALUE 'SAMPDEMO'.
+           05  WS-ERR-PARA           PIC X(30) VALUE SPACES.
+           05  WS-ERR-SQLCODE-DISP   PIC -(9)9.
+           05  WS-ERR-MSG            PIC X(80).
+
+      *> Req 003: LOG.SEVERITY is set fresh at each insert point so
+      *> routine activity and real errors no longer look the same.
+      *> LOG.SOURCE-PGM reuses WS-ERR-PGM above - one "what program wrote
+      *> this" constant for the whole program.
+       01  WS-LOG-FIELDS.
+           05  WS-LOG-SEVERITY       PIC X(8)  VALUE 'INFO'.
+
+      *> Fixed-format style: cols 1-6 = sequence/change, col 7 blank, then level + names
+654321      01  VEH-RECORD.
+654321          05 VEH-DESC          PIC X(50).
+654321          05 VEH-YR            PIC 9(4).
+654321          05 DISPLAY-DATE      PIC X(10).
+654321          05 DISPLAY-DATX      PIC X(10).
+654321          05 DD8-MM            PIC X(8).
+654321          05 RECORD-DATE       PIC X(10).
+654321          05 AMT-FMT           PIC S9(7)V99.
+654321      77  WS-SQLCODE          PIC S9(9) COMP.
+654321      88  SQL-OK              VALUE ZERO.
+654321      88  END-OF-DATA         VALUE 100.
+654321      88  HAS-ROWS            VALUE ZERO.
+
+      *> Req 000: VEHICLE listing query range - caller-specified via the
+      *> PARM-FILE card, not a hardcoded cap. Defaults cover the whole
+      *> table when no parm card is supplied.
+654321      01  WS-VEH-QUERY-FIELDS.
+654321          05  WS-YR-FROM        PIC 9(4) VALUE ZERO.
+654321          05  WS-YR-TO          PIC 9(4) VALUE 9999.
+654321          05  WS-VEH-DESC-OUT   PIC X(50).
+654321          05  WS-VEH-YR-OUT     PIC 9(4).
+
+      *> Req 006: cursor-loop checkpoint/restart bookkeeping. One
+      *> CHECKPOINT row per job name, rewritten every WS-CHECKPOINT-
+      *> INTERVAL rows so a restart can resume below the last committed
+      *> vehicle year instead of reprocessing the whole table.
+654321      01  WS-CHECKPOINT-FIELDS.
+654321          05  WS-ROW-COUNT              PIC 9(9) COMP VALUE ZERO.
+654321          05  WS-CHECKPOINT-INTERVAL    PIC 9(4) COMP VALUE 100.
+654321      *> Req 006 fix (review): default 9999 (not zero) so C1's
+654321      *> "VEH-YR < :WS-RESTART-YR" predicate is true for every row
+654321      *> when no checkpoint exists yet - narrowing only kicks in once
+654321      *> 046-INIT-RESTART finds an actual CHECKPOINT row. Paired with
+654321      *> WS-RESTART-DESC so the narrowing is exact down to the last
+654321      *> row actually committed, not just the last year.
+654321          05  WS-RESTART-YR             PIC 9(4) VALUE 9999.
+654321          05  WS-RESTART-DESC       PIC X(50) VALUE HIGH-VALUES.
+
+      *> Req 007: commit-every-N-rows for the cursor-driven listing loop
+      *> in 040-SQL, the only batch (many-row) processing this program
+      *> does - configurable from the same PARM-RECORD card, same
+      *> pattern as the req 006 checkpoint interval.
+654321      01  WS-COMMIT-FIELDS.
+654321          05  WS-COMMIT-INTERVAL        PIC 9(4) COMP VALUE 100.
+654321          05  WS-UPDATE-COUNT           PIC 9(9) COMP VALUE ZERO.
+
+      *> Req 002: VEHICLE_HIST audit trail for the VEH-DESC overwrite
+      *> below - old value, new value, the model year and what drove
+      *> the change, so "who changed this and when" is answerable.
+654321      01  WS-VEH-HIST-FIELDS.
+654321          05  WS-OLD-VEH-DESC   PIC X(50).
+654321          05  WS-NEW-VEH-DESC   PIC X(50).
+654321          05  WS-HIST-VEH-YR    PIC 9(4).
+
+      *> Req 005: job-visible return code - warnings (+100/no rows) set
+      *> RC 4 without stopping the run; DB-ERROR sets RC 16 and stops it.
+654321      01  WS-JOB-RETURN-CODE    PIC S9(4) COMP VALUE ZERO.
+
+      *> Req 004: one DB2 timestamp, captured once per run and
+      *> reformatted into every display style VEH-RECORD already has
+      *> fields for - so reports built off VEH-RECORD just pick the
+      *> format they need instead of writing their own date logic.
+654321      01  WS-DB2-TIMESTAMP      PIC X(26).
+
+       PROCEDURE DIVISION.
+      / Fixed-format: / in column 7 (compiler-directing style line)
+       010-MAIN.
+           DISPLAY 'Paragraph 010-MAIN; literals and figuratives below.'
+           PERFORM 015-READ-PARM-CARD
+           MOVE ZERO TO WS-COUNT
+           MOVE HIGH-VALUE TO WS-FLAG
+           MOVE 100 TO WS-COUNT
+           MOVE +1 TO WS-COUNT
+           COMPUTE WS-AMT = 3.14 * 2
+           IF WS-COUNT > 50
+               GO TO 030-EXIT
+           END-IF
+           MOVE WS-NAME TO CA-NAME
+           MOVE ZERO TO CA-RETURN-CODE
+           MOVE '00' TO CA-STATUS
+           CALL 'SUBPROG' USING COMM-AREA
+      *> Req 008 fix (review): CA-STATUS/CA-RETURN-CODE were being set by
+      *> SUBPROG and never looked at again - a write-only status channel.
+      *> A non-OK status stops the run the same way a hard SQLCODE does.
+           IF NOT CA-STATUS-OK
+               MOVE CA-RETURN-CODE TO WS-ERR-SQLCODE-DISP
+               DISPLAY 'CALL ERROR PGM=SUBPROG CA-STATUS=' CA-STATUS
+                   ' CA-RETURN-CODE=' WS-ERR-SQLCODE-DISP
+               MOVE 16 TO WS-JOB-RETURN-CODE
+               PERFORM 030-EXIT
+           END-IF
+           PERFORM 020-BRANCH
+           PERFORM 040-SQL
+           PERFORM 030-EXIT
+           .
+      *> Req 000/006/007: one PARMIN card (year range, checkpoint and
+      *> commit intervals, restart year) drives the batch run below.
+      *> Absence of a parm card is not an error - the compiled-in
+      *> defaults in WORKING-STORAGE take over.
+       015-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END
+                   MOVE 'EOF' TO WS-PARM-STATUS
+           END-READ
+           IF NOT PARM-FILE-EOF
+               IF PARM-YR-FROM NOT = ZERO OR PARM-YR-TO NOT = ZERO
+                   MOVE PARM-YR-FROM TO WS-YR-FROM
+                   MOVE PARM-YR-TO   TO WS-YR-TO
+               END-IF
+               IF PARM-CHECKPOINT-INTERVAL NOT = ZERO
+                   MOVE PARM-CHECKPOINT-INTERVAL
+                       TO WS-CHECKPOINT-INTERVAL
+               END-IF
+               IF PARM-COMMIT-INTERVAL NOT = ZERO
+                   MOVE PARM-COMMIT-INTERVAL TO WS-COMMIT-INTERVAL
+               END-IF
+           END-IF
+           CLOSE PARM-FILE
+           .
+       020-BRANCH.
+           MOVE SPACES TO WS-NAME
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *> Req 001: WHENEVER is a compile-time directive that only governs
+      *> EXEC SQL statements appearing AFTER it in the source - it was
+      *> previously declared at the bottom of 040-SQL where it had no
+      *> effect on anything. Declaring it here, right after the SQLCA is
+      *> included, makes it govern every EXEC SQL statement in this
+      *> program, including all of 040-SQL.
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC
+           EXEC SQL WHENEVER SQLERROR GO TO DB-ERROR END-EXEC
+           MOVE '020-BRANCH' TO WS-ERR-PARA
+           EXEC SQL
+             SELECT COUNT(*)
+                  , CHAR(CURRENT DATE)
+               INTO :WS-COUNT
+                  , :WS-NAME
+               FROM SYSIBM.SYSDUMMY1
+              WHERE 1 = 1
+              -- host vars :WS-* should stay variable.other.host.sql
+           END-EXEC.
+      *> Req 005 fix (review): this block had no SQLCODE check, leaving
+      *> a gap in req 005's "after each EXEC SQL block" coverage.
+           PERFORM 900-SQLCODE-CHECK
+           CONTINUE.
+       030-EXIT.
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+           GOBACK
+           .
+
+       040-SQL.
+654321          PERFORM 045-DATE-FORMAT
+654321      *> Req 000: full inventory listing over the caller-specified
+654321      *> year range - no row cap, so year-end reconciliation sees
+654321      *> every VEH-DESC/VEH-YR group, including older stock.
+654321      *> Req 006 fix (review): WITH HOLD - 048-COMMIT-IF-DUE commits
+654321      *> from inside the fetch loop while C1 is still open; without
+654321      *> WITH HOLD that COMMIT implicitly closes C1 and the next
+654321      *> FETCH fails with SQLCODE -501. Restart predicate now keys
+654321      *> off both LAST-VEH-YR and LAST-VEH-DESC (WS-RESTART-YR/
+654321      *> WS-RESTART-DESC, set by 046-INIT-RESTART) so a checkpoint
+654321      *> written mid-year resumes after the last row actually
+654321      *> committed instead of skipping the rest of that year - the
+654321      *> matching ORDER BY VEH-DESC DESC makes "already processed"
+654321      *> well-defined within a year.
+654321          EXEC SQL
+654321              DECLARE C1 CURSOR WITH HOLD FOR
+654321              SELECT VEH-DESC, VEH-YR
+654321              FROM VEHICLE
+654321              WHERE VEH-YR BETWEEN :WS-YR-FROM AND :WS-YR-TO
+654321                AND (VEH-YR < :WS-RESTART-YR
+654321                     OR (VEH-YR = :WS-RESTART-YR
+654321                         AND VEH-DESC < :WS-RESTART-DESC))
+654321              GROUP BY VEH-DESC, VEH-YR
+654321              HAVING COUNT(*) > 0
+654321              ORDER BY VEH-YR DESC, VEH-DESC DESC
+654321          END-EXEC
+654321          PERFORM 046-INIT-RESTART
+654321          MOVE '040-SQL-OPEN-C1' TO WS-ERR-PARA
+654321          EXEC SQL OPEN C1 END-EXEC
+654321          PERFORM 900-SQLCODE-CHECK
+654321          PERFORM 047-FETCH-LOOP UNTIL END-OF-DATA
+654321      *> Req 006 fix (review): C1 was opened but never closed.
+654321          MOVE '040-SQL-CLOSE-C1' TO WS-ERR-PARA
+654321          EXEC SQL CLOSE C1 END-EXEC
+654321          PERFORM 900-SQLCODE-CHECK
+654321      *> Req 006 fix (review): a clean finish of the listing loop
+654321      *> clears this job's CHECKPOINT row, so the restart predicate
+654321      *> above only narrows anything after a genuine abend-and-rerun
+654321      *> - without this, restart-resume silently became the default
+654321      *> for every run after the first one that crossed the
+654321      *> checkpoint interval, defeating req 000's full-table listing.
+654321          MOVE '040-SQL-CLEAR-CHECKPOINT' TO WS-ERR-PARA
+654321          EXEC SQL
+654321              DELETE FROM CHECKPOINT WHERE JOB-NAME = :WS-ERR-PGM
+654321          END-EXEC
+654321          PERFORM 900-SQLCODE-CHECK
+654321      *> Req 002 fix (review): MAX(VEH-YR) can match more than one
+654321      *> physical row (that's exactly why C1 needs its own GROUP BY)
+654321      *> - a singleton SELECT INTO / blind UPDATE pair either abends
+654321      *> on -811 or updates rows the old SELECT never saw. Capture
+654321      *> and update one row at a time through a cursor instead.
+654321          PERFORM 041-VEH-MAINT
+654321          MOVE '040-SQL-INSERT-LOG' TO WS-ERR-PARA
+654321          MOVE 'INFO' TO WS-LOG-SEVERITY
+654321          EXEC SQL
+654321              INSERT INTO LOG (MSG, TS, SEVERITY, SOURCE-PGM)
+654321              VALUES (:WS-NAME, CURRENT TIMESTAMP,
+654321                      :WS-LOG-SEVERITY, :WS-ERR-PGM)
+654321          END-EXEC
+654321          PERFORM 900-SQLCODE-CHECK
+654321          MOVE '040-SQL-DELETE-LOG' TO WS-ERR-PARA
+654321      *> Req 005 fix (review): wrapped onto a continuation line -
+654321      *> the one-line form ran past column 72 and lost its trailing
+654321      *> END-EXEC to fixed-format truncation.
+654321          EXEC SQL DELETE FROM LOG
+654321              WHERE LENGTH(TRIM(MSG)) = 0
+654321          END-EXEC
+654321          PERFORM 900-SQLCODE-CHECK
+654321          MOVE '040-SQL-COMMIT' TO WS-ERR-PARA
+654321          EXEC SQL COMMIT WORK END-EXEC
+654321          PERFORM 900-SQLCODE-CHECK
+654321          .
+
+      *> Req 002 fix (review): cursor-driven replacement for the old
+      *> singleton SELECT INTO / blind UPDATE pair. WHERE VEH-YR =
+      *> (SELECT MAX(VEH-YR) FROM VEHICLE) can match more than one row -
+      *> C2 walks every one of them, updating and recording history one
+      *> row at a time via WHERE CURRENT OF so VEHICLE_HIST always gets
+      *> exactly one entry per row actually changed.
+      *> Req 007 fix (review): WITH HOLD for the same reason C1 needs it -
+      *> 048-COMMIT-IF-DUE, shared with 047-FETCH-LOOP below, now also
+      *> commits periodically from inside this loop (042-VEH-MAINT-LOOP),
+      *> so a maintenance run touching many rows doesn't hold them all
+      *> locked in one unit of work until 040-SQL's final COMMIT - exactly
+      *> the pattern req 007 asks for, previously wired only into the
+      *> read-only listing cursor which has no UPDATE in it at all.
+       041-VEH-MAINT.
+      *> Req 007 fix (review): WS-UPDATE-COUNT is shared with 047-FETCH-
+      *> LOOP above, which can leave it mid-interval when the listing
+      *> loop finishes - reset it here so "commit every N updates" counts
+      *> only VEHICLE updates made by this loop, not a leftover remainder
+      *> from the unrelated listing cursor.
+           MOVE ZERO TO WS-UPDATE-COUNT
+           MOVE '041-VEH-MAINT-DECLARE' TO WS-ERR-PARA
+           EXEC SQL
+               DECLARE C2 CURSOR WITH HOLD FOR
+               SELECT VEH-DESC, VEH-YR
+                 FROM VEHICLE
+                WHERE VEH-YR = (SELECT MAX(VEH-YR) FROM VEHICLE)
+                FOR UPDATE OF VEH-DESC
+           END-EXEC
+           MOVE FUNCTION UPPER-CASE(WS-NAME) TO WS-NEW-VEH-DESC
+           MOVE '041-VEH-MAINT-OPEN-C2' TO WS-ERR-PARA
+           EXEC SQL OPEN C2 END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           PERFORM 042-VEH-MAINT-LOOP UNTIL END-OF-DATA
+           MOVE '041-VEH-MAINT-CLOSE-C2' TO WS-ERR-PARA
+           EXEC SQL CLOSE C2 END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           .
+
+      *> Req 002 fix (review): one FETCH/UPDATE/INSERT per call, performed
+      *> in a loop by 041-VEH-MAINT until END-OF-DATA.
+       042-VEH-MAINT-LOOP.
+           MOVE '042-VEH-MAINT-LOOP' TO WS-ERR-PARA
+           EXEC SQL
+               FETCH C2 INTO :WS-OLD-VEH-DESC, :WS-HIST-VEH-YR
+           END-EXEC
+      *> Req 005 fix (review): see 047-FETCH-LOOP - capture before testing.
+           MOVE SQLCODE TO WS-SQLCODE
+           IF NOT END-OF-DATA
+               PERFORM 900-SQLCODE-CHECK
+               MOVE '042-VEH-MAINT-LOOP-UPDATE' TO WS-ERR-PARA
+               EXEC SQL
+                   UPDATE VEHICLE SET VEH-DESC = :WS-NEW-VEH-DESC
+                   WHERE CURRENT OF C2
+               END-EXEC
+               PERFORM 900-SQLCODE-CHECK
+               MOVE '042-VEH-MAINT-LOOP-INSERT-HIST' TO WS-ERR-PARA
+               EXEC SQL
+                   INSERT INTO VEHICLE_HIST
+                       (OLD-VEH-DESC, NEW-VEH-DESC, VEH-YR,
+                        CHANGED-BY-NAME, TS)
+                   VALUES (:WS-OLD-VEH-DESC, :WS-NEW-VEH-DESC,
+                           :WS-HIST-VEH-YR, :WS-NAME, CURRENT TIMESTAMP)
+               END-EXEC
+               PERFORM 900-SQLCODE-CHECK
+      *> Req 007 fix (review): same commit-interval/048-COMMIT-IF-DUE
+      *> pattern as 047-FETCH-LOOP, applied here so VEHICLE maintenance
+      *> itself commits incrementally instead of running start-to-finish
+      *> as one unbroken unit of work.
+               ADD 1 TO WS-UPDATE-COUNT
+               IF FUNCTION MOD(WS-UPDATE-COUNT, WS-COMMIT-INTERVAL)
+                       = ZERO
+                   PERFORM 048-COMMIT-IF-DUE
+               END-IF
+           END-IF
+           .
+
+      *> Req 004: shared date-conversion paragraph - one DB2 timestamp
+      *> in, all four VEH-RECORD display formats out.
+       045-DATE-FORMAT.
+           MOVE '045-DATE-FORMAT' TO WS-ERR-PARA
+           EXEC SQL
+               SELECT CHAR(CURRENT TIMESTAMP)
+                 INTO :WS-DB2-TIMESTAMP
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           STRING WS-DB2-TIMESTAMP(6:2) '/' WS-DB2-TIMESTAMP(9:2) '/'
+               WS-DB2-TIMESTAMP(1:4)
+               DELIMITED BY SIZE INTO DISPLAY-DATE
+           STRING WS-DB2-TIMESTAMP(9:2) '/' WS-DB2-TIMESTAMP(6:2) '/'
+               WS-DB2-TIMESTAMP(1:4)
+               DELIMITED BY SIZE INTO DISPLAY-DATX
+           STRING WS-DB2-TIMESTAMP(1:4) WS-DB2-TIMESTAMP(6:2)
+               WS-DB2-TIMESTAMP(9:2)
+               DELIMITED BY SIZE INTO DD8-MM
+           STRING WS-DB2-TIMESTAMP(1:4) '-' WS-DB2-TIMESTAMP(6:2) '-'
+               WS-DB2-TIMESTAMP(9:2)
+               DELIMITED BY SIZE INTO RECORD-DATE
+           .
+
+      *> Req 006: looks up this job's last CHECKPOINT row and, if one
+      *> exists, narrows C1's WS-RESTART-YR/WS-RESTART-DESC predicate to
+      *> resume just past the last row actually committed, instead of
+      *> reprocessing the whole table. A parm-card PARM-RESTART-YR
+      *> overrides the table lookup when an operator wants to force a
+      *> restart at the top of a specific year (WS-RESTART-DESC stays at
+      *> its HIGH-VALUES default, so every VEH-DESC in that year is still
+      *> picked up).
+      *> Req 006 fix (review): the old version computed WS-YR-TO directly
+      *> from LAST-VEH-YR alone, which skipped the entire remainder of a
+      *> year that a mid-year checkpoint had only partially processed -
+      *> LAST-VEH-DESC is now carried into WS-RESTART-DESC so C1's own
+      *> predicate does the narrowing precisely.
+       046-INIT-RESTART.
+           IF PARM-RESTART-YR NOT = ZERO
+               MOVE PARM-RESTART-YR TO WS-RESTART-YR
+           ELSE
+               MOVE '046-INIT-RESTART' TO WS-ERR-PARA
+               EXEC SQL
+                   SELECT LAST-VEH-YR, LAST-VEH-DESC
+                     INTO :WS-RESTART-YR, :WS-RESTART-DESC
+                     FROM CHECKPOINT
+                    WHERE JOB-NAME = :WS-ERR-PGM
+               END-EXEC
+      *> Req 005 fix (review): see 047-FETCH-LOOP - capture before testing.
+               MOVE SQLCODE TO WS-SQLCODE
+               EVALUATE TRUE
+                   WHEN SQL-OK
+                       CONTINUE
+                   WHEN END-OF-DATA
+      *> No checkpoint row yet for this job - first run, not a warning.
+      *> WS-RESTART-YR/WS-RESTART-DESC keep their WORKING-STORAGE
+      *> defaults (9999/HIGH-VALUES), so C1's predicate matches every row.
+                       CONTINUE
+                   WHEN OTHER
+                       PERFORM 900-SQLCODE-CHECK
+               END-EVALUATE
+           END-IF
+           .
+
+      *> Req 006: one FETCH per call, performed in a loop by 040-SQL
+      *> until END-OF-DATA, with a checkpoint written every
+      *> WS-CHECKPOINT-INTERVAL rows.
+       047-FETCH-LOOP.
+           MOVE '047-FETCH-LOOP' TO WS-ERR-PARA
+           EXEC SQL
+               FETCH C1 INTO :WS-VEH-DESC-OUT, :WS-VEH-YR-OUT
+           END-EXEC
+      *> Req 005 fix (review): capture the FETCH's real SQLCODE before
+      *> testing END-OF-DATA on it - WS-SQLCODE was never loaded from the
+      *> special register, so this 88-level never went true.
+           MOVE SQLCODE TO WS-SQLCODE
+      *> Req 005/006 fix (review): END-OF-DATA (SQLCODE 100) is this
+      *> loop's own normal termination, not a warning - check it before
+      *> routing through the shared 900-SQLCODE-CHECK, the same way
+      *> 046-INIT-RESTART and 049-WRITE-CHECKPOINT already special-case
+      *> their own expected SQLCODEs.
+           IF NOT END-OF-DATA
+               PERFORM 900-SQLCODE-CHECK
+               MOVE WS-VEH-DESC-OUT TO VEH-DESC
+               MOVE WS-VEH-YR-OUT   TO VEH-YR
+               ADD 1 TO WS-ROW-COUNT
+               DISPLAY VEH-YR ' ' VEH-DESC
+               IF FUNCTION MOD(WS-ROW-COUNT, WS-CHECKPOINT-INTERVAL)
+                       = ZERO
+                   PERFORM 049-WRITE-CHECKPOINT
+               END-IF
+               ADD 1 TO WS-UPDATE-COUNT
+               IF FUNCTION MOD(WS-UPDATE-COUNT, WS-COMMIT-INTERVAL)
+                       = ZERO
+                   PERFORM 048-COMMIT-IF-DUE
+               END-IF
+           END-IF
+           .
+
+      *> Req 007: commits the work done so far (fetched rows and any
+      *> checkpoint rewrite) every WS-COMMIT-INTERVAL rows, instead of
+      *> holding the whole listing open in one unit of work until the
+      *> unconditional COMMIT at the end of 040-SQL.
+       048-COMMIT-IF-DUE.
+           MOVE '048-COMMIT-IF-DUE' TO WS-ERR-PARA
+           EXEC SQL COMMIT WORK END-EXEC
+           PERFORM 900-SQLCODE-CHECK
+           MOVE ZERO TO WS-UPDATE-COUNT
+           .
+
+      *> Req 006: upsert this job's CHECKPOINT row (UPDATE, then INSERT
+      *> if no row existed yet - no MERGE in this dialect elsewhere in
+      *> the program, so the same two-statement pattern is used here).
+       049-WRITE-CHECKPOINT.
+           MOVE '049-WRITE-CHECKPOINT-UPDATE' TO WS-ERR-PARA
+           EXEC SQL
+               UPDATE CHECKPOINT
+                  SET LAST-VEH-YR = :VEH-YR,
+                      LAST-VEH-DESC = :VEH-DESC,
+                      ROWS-PROCESSED = :WS-ROW-COUNT,
+                      TS = CURRENT TIMESTAMP
+                WHERE JOB-NAME = :WS-ERR-PGM
+           END-EXEC
+      *> Req 005 fix (review): see 047-FETCH-LOOP - capture before testing.
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+               WHEN SQL-OK
+                   CONTINUE
+               WHEN END-OF-DATA
+                   MOVE '049-WRITE-CHECKPOINT-INSERT' TO WS-ERR-PARA
+                   EXEC SQL
+                       INSERT INTO CHECKPOINT
+                           (JOB-NAME, LAST-VEH-YR, LAST-VEH-DESC,
+                            ROWS-PROCESSED, TS)
+                       VALUES (:WS-ERR-PGM, :VEH-YR, :VEH-DESC,
+                               :WS-ROW-COUNT, CURRENT TIMESTAMP)
+                   END-EXEC
+                   PERFORM 900-SQLCODE-CHECK
+               WHEN OTHER
+                   PERFORM 900-SQLCODE-CHECK
+           END-EVALUATE
+           DISPLAY 'CHECKPOINT WRITTEN AT ROW ' WS-ROW-COUNT
+               ' YEAR ' VEH-YR
+           .
+
+      *> Req 005: standardized check, performed after every EXEC SQL
+      *> block in 040-SQL, that tells a hard error (negative SQLCODE)
+      *> apart from a warning (+100/no rows found, or another positive
+      *> SQLCODE) so partial failures stop being silent. A hard error
+      *> still stops the run (via DB-ERROR); a warning just raises the
+      *> job's return code and lets processing continue.
+      *> Req 005 fix (review): WS-SQLCODE was never loaded from the real
+      *> SQLCODE special register anywhere in the program, so END-OF-DATA
+      *> (and every other check keyed off WS-SQLCODE) never reflected what
+      *> the preceding EXEC SQL statement actually returned. Capturing it
+      *> here covers every call site that routes through this paragraph;
+      *> the FETCH loops and the EVALUATEs in 046-INIT-RESTART/
+      *> 049-WRITE-CHECKPOINT capture it themselves since they test
+      *> END-OF-DATA before reaching here.
+       900-SQLCODE-CHECK.
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+               WHEN SQL-OK
+                   CONTINUE
+               WHEN WS-SQLCODE < 0
+                   PERFORM DB-ERROR
+               WHEN OTHER
+                   IF WS-JOB-RETURN-CODE < 4
+                       MOVE 4 TO WS-JOB-RETURN-CODE
+                   END-IF
+           END-EVALUATE
+           .
+
+      *> Req 001: target of WHENEVER SQLERROR GO TO DB-ERROR (declared in
+      *> 020-BRANCH, governs every EXEC SQL statement from there on).
+      *> Logs a diagnostic row (program, paragraph, SQLCODE, timestamp)
+      *> to LOG and ends the run with a non-zero return code instead of
+      *> letting the step abend with nothing but a raw DB2 code.
+       DB-ERROR.
+      *> Switch off SQLERROR trapping for the rest of this paragraph so
+      *> a failure writing the diagnostic row can't recurse back here.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+      *> Req 005 fix (review): WHENEVER SQLERROR GO TO DB-ERROR transfers
+      *> control here directly, bypassing 900-SQLCODE-CHECK - capture the
+      *> real SQLCODE here too so this path isn't left stale. Harmless to
+      *> repeat when DB-ERROR was instead reached via 900-SQLCODE-CHECK's
+      *> own PERFORM, which already captured the same value.
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE WS-SQLCODE TO WS-ERR-SQLCODE-DISP
+           STRING 'DB ERROR PGM=' WS-ERR-PGM
+               ' PARA=' WS-ERR-PARA
+               ' SQLCODE=' WS-ERR-SQLCODE-DISP
+               DELIMITED BY SIZE INTO WS-ERR-MSG
+           MOVE 'ERROR' TO WS-LOG-SEVERITY
+      *> Req 001 fix (review): ROLLBACK first to discard the failed unit
+      *> of work before logging - otherwise the unconditional COMMIT
+      *> below would also permanently persist whatever partial, unrelated
+      *> changes (e.g. 041-VEH-MAINT UPDATEs/VEHICLE_HIST inserts, or the
+      *> CHECKPOINT delete in 040-SQL) were pending when the error hit,
+      *> even though the job is aborting with RC 16.
+           EXEC SQL ROLLBACK WORK END-EXEC
+           EXEC SQL
+               INSERT INTO LOG (MSG, TS, SEVERITY, SOURCE-PGM)
+               VALUES (:WS-ERR-MSG, CURRENT TIMESTAMP,
+                       :WS-LOG-SEVERITY, :WS-ERR-PGM)
+           END-EXEC
+      *> Req 001 fix (review): without an explicit COMMIT here, a batch
+      *> job ending without one gets an implicit ROLLBACK of the current
+      *> unit of work - taking this diagnostic row down with it. We are
+      *> already terminating, so the INSERT's own SQLCODE is not worth
+      *> re-checking here.
+           EXEC SQL COMMIT WORK END-EXEC
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
