@@ -0,0 +1,11 @@
+      *> Req 008: shared linkage for the SAMPDEMO-to-SUBPROG CALL
+      *> interface, replacing the raw "CALL 'SUBPROG' USING WS-NAME".
+      *> CA-FILLER reserves room so new fields can be added without
+      *> resizing the record every time the interface grows.
+       01  COMM-AREA.
+           05  CA-NAME                PIC X(40).
+           05  CA-RETURN-CODE         PIC S9(4) COMP.
+           05  CA-STATUS              PIC X(2).
+               88  CA-STATUS-OK       VALUE '00'.
+               88  CA-STATUS-ERROR    VALUE '99'.
+           05  CA-FILLER              PIC X(50).
